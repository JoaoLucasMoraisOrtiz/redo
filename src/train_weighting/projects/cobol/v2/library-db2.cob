@@ -1,18 +1,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LIBRARY-DB2.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "transactions.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+           COPY TRANREC.
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       01  WS-ISBN        PIC X(13).
-       01  WS-TITLE       PIC X(50).
-       01  WS-AUTHOR      PIC X(30).
-       01  WS-AVAILABLE   PIC X(01).
+       01  WS-ISBN               PIC X(13).
+       01  WS-TITLE              PIC X(50).
+       01  WS-AUTHOR             PIC X(30).
+       01  WS-TOTAL-COPIES       PIC 9(4).
+       01  WS-COPIES-AVAILABLE   PIC 9(4).
+       01  WS-TRAN-EOF    PIC X VALUE 'N'.
+       01  WS-TRAN-COUNT  PIC 9(6) VALUE 0.
+       01  WS-SQL-OPERATION   PIC X(10).
+       01  WS-SQL-ERROR-COUNT PIC 9(6) VALUE 0.
+       01  WS-SQL-SAVE-CODE   PIC S9(9) COMP.
        PROCEDURE DIVISION.
            DISPLAY "COBOL + DB2 CRUD V2".
            PERFORM DB-CONNECT.
-           PERFORM SAMPLE-OPERATIONS.
+           PERFORM BATCH-LOAD.
            PERFORM DB-DISCONNECT.
+           DISPLAY "SQL ERRORS LOGGED: " WS-SQL-ERROR-COUNT.
            STOP RUN.
 
        DB-CONNECT.
@@ -24,39 +38,97 @@
                STOP RUN
            END-IF.
 
-       SAMPLE-OPERATIONS.
-           MOVE '978-0-2000000' TO WS-ISBN.
-           MOVE 'Mainframe Patterns' TO WS-TITLE.
-           MOVE 'IBM Press' TO WS-AUTHOR.
-           MOVE 'Y' TO WS-AVAILABLE.
-           EXEC SQL
-               INSERT INTO LIB_BOOK (ISBN, TITLE, AUTHOR, AVAILABLE)
-               VALUES (:WS-ISBN, :WS-TITLE, :WS-AUTHOR, :WS-AVAILABLE)
-           END-EXEC.
-           DISPLAY "Inserted " WS-ISBN.
+       BATCH-LOAD.
+           OPEN INPUT TRAN-FILE
+           PERFORM UNTIL WS-TRAN-EOF = 'Y'
+               READ TRAN-FILE
+                   AT END MOVE 'Y' TO WS-TRAN-EOF
+                   NOT AT END
+                       PERFORM APPLY-TRANSACTION
+                       ADD 1 TO WS-TRAN-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE
+           DISPLAY "TRANSACTIONS APPLIED: " WS-TRAN-COUNT.
 
+       APPLY-TRANSACTION.
+           MOVE TRAN-ISBN TO WS-ISBN
+           MOVE TRAN-TITLE TO WS-TITLE
+           MOVE TRAN-AUTHOR TO WS-AUTHOR
+           MOVE TRAN-TOTAL-COPIES TO WS-TOTAL-COPIES
+           MOVE TRAN-COPIES-AVAILABLE TO WS-COPIES-AVAILABLE
+           EVALUATE TRAN-ACTION
+               WHEN 'I' PERFORM INSERT-BOOK
+               WHEN 'U' PERFORM UPDATE-BOOK
+               WHEN 'D' PERFORM DELETE-BOOK
+               WHEN OTHER
+                   DISPLAY "UNKNOWN ACTION " TRAN-ACTION
+                       " FOR ISBN " WS-ISBN
+           END-EVALUATE.
+
+       INSERT-BOOK.
+           MOVE "INSERT" TO WS-SQL-OPERATION
            EXEC SQL
-               SELECT TITLE, AUTHOR, AVAILABLE
-               INTO :WS-TITLE, :WS-AUTHOR, :WS-AVAILABLE
-               FROM LIB_BOOK WHERE ISBN = :WS-ISBN
+               INSERT INTO LIB_BOOK
+                   (ISBN, TITLE, AUTHOR, TOTAL_COPIES,
+                    COPIES_AVAILABLE)
+               VALUES (:WS-ISBN, :WS-TITLE, :WS-AUTHOR,
+                    :WS-TOTAL-COPIES, :WS-COPIES-AVAILABLE)
            END-EXEC.
+           PERFORM CHECK-SQL-STATUS
            IF SQLCODE = 0 THEN
-               DISPLAY "Read " WS-TITLE
+               DISPLAY "INSERTED " WS-ISBN
            END-IF.
 
-           MOVE 'N' TO WS-AVAILABLE.
+       UPDATE-BOOK.
+           MOVE "UPDATE" TO WS-SQL-OPERATION
            EXEC SQL
                UPDATE LIB_BOOK
-               SET AVAILABLE = :WS-AVAILABLE
+               SET TITLE = :WS-TITLE,
+                   AUTHOR = :WS-AUTHOR,
+                   TOTAL_COPIES = :WS-TOTAL-COPIES,
+                   COPIES_AVAILABLE = :WS-COPIES-AVAILABLE
                WHERE ISBN = :WS-ISBN
            END-EXEC.
-           DISPLAY "Updated availability".
+           PERFORM CHECK-SQL-STATUS
+           IF SQLCODE = 0 THEN
+               DISPLAY "UPDATED " WS-ISBN
+           END-IF.
 
+       DELETE-BOOK.
+           MOVE "DELETE" TO WS-SQL-OPERATION
            EXEC SQL
                DELETE FROM LIB_BOOK WHERE ISBN = :WS-ISBN
            END-EXEC.
-           DISPLAY "Deleted " WS-ISBN.
+           PERFORM CHECK-SQL-STATUS
+           IF SQLCODE = 0 THEN
+               DISPLAY "DELETED " WS-ISBN
+           END-IF.
+
+       CHECK-SQL-STATUS.
+           IF SQLCODE NOT = 0 THEN
+               MOVE SQLCODE TO WS-SQL-SAVE-CODE
+               DISPLAY "SQL ERROR " WS-SQL-SAVE-CODE " ON "
+                   WS-SQL-OPERATION " FOR ISBN " WS-ISBN
+               EXEC SQL ROLLBACK END-EXEC
+               PERFORM LOG-SQL-ERROR
+               EXEC SQL COMMIT END-EXEC
+               ADD 1 TO WS-SQL-ERROR-COUNT
+           ELSE
+               EXEC SQL COMMIT END-EXEC
+           END-IF.
+
+       LOG-SQL-ERROR.
+           EXEC SQL
+               INSERT INTO DB2_ERROR_LOG
+                   (LOG_TIMESTAMP, OPERATION, ISBN, SQLCODE_VALUE)
+               VALUES (CURRENT TIMESTAMP, :WS-SQL-OPERATION,
+                    :WS-ISBN, :WS-SQL-SAVE-CODE)
+           END-EXEC.
 
        DB-DISCONNECT.
            EXEC SQL COMMIT END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               DISPLAY "COMMIT FAILED " SQLCODE
+           END-IF.
            EXEC SQL DISCONNECT CURRENT END-EXEC.
