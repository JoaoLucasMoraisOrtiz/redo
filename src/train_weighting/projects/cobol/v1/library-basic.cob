@@ -4,26 +4,101 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BOOK-FILE ASSIGN TO "books.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ISBN.
+           SELECT CHECKOUT-FILE ASSIGN TO "checkout.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "audit.dat"
               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  BOOK-FILE.
-       01  BOOK-RECORD.
-           05 ISBN        PIC X(13).
-           05 TITLE       PIC X(40).
-           05 AUTHOR      PIC X(30).
-           05 AVAILABLE   PIC X(01).
+           COPY BOOKREC.
+       FD  CHECKOUT-FILE.
+           COPY CHKOUTREC.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
        WORKING-STORAGE SECTION.
        01  WS-OPTION      PIC X VALUE SPACE.
        01  WS-END         PIC X VALUE 'N'.
        01  WS-ISBN        PIC X(13).
        01  WS-TITLE       PIC X(40).
        01  WS-AUTHOR      PIC X(30).
+       01  WS-FOUND       PIC X VALUE 'N'.
+       01  WS-EOF-FLAG    PIC X VALUE 'N'.
+       01  WS-BORROWER-ID PIC X(10).
+       01  WS-NEW-ISBN    PIC X(13).
+       01  WS-OLD-ISBN    PIC X(13).
+       01  WS-SAVE-AUTHOR PIC X(30).
+       01  WS-SAVE-TOTAL-COPIES PIC 9(4).
+       01  WS-SAVE-AVL-COPIES   PIC 9(4).
+       01  WS-COPIES-TO-ADD     PIC 9(4).
+       01  WS-COPY-DELTA        PIC S9(4).
+       01  WS-CALC-TOTAL        PIC S9(4).
+       01  WS-CALC-AVAIL        PIC S9(4).
+       01  WS-COPIES-TO-REMOVE  PIC 9(4).
+       01  WS-CHECKED-OUT-COPIES PIC S9(4).
+       01  WS-OPEN-CO-COUNT     PIC 9(6).
+       01  WS-OVERDUE-CO-COUNT  PIC 9(6).
+
+       01  WS-ISBN-VALID  PIC X VALUE 'N'.
+       01  WS-ISBN-DIGIT  PIC 9.
+       01  WS-ISBN-SUM    PIC 9(4).
+       01  WS-ISBN-POS    PIC 9(2).
+       01  WS-ISBN-WEIGHT PIC 9.
+       01  WS-ISBN-CHECK  PIC 9.
+
+       01  WS-OPERATOR-ID       PIC X(10).
+       01  WS-OLD-TITLE         PIC X(40).
+       01  WS-AUD-ACTION        PIC X(01).
+       01  WS-AUD-ISBN          PIC X(13).
+       01  WS-AUD-BEFORE-TITLE  PIC X(40).
+       01  WS-AUD-BEFORE-AUTHOR PIC X(30).
+       01  WS-AUD-BEFORE-TOTAL  PIC 9(4).
+       01  WS-AUD-BEFORE-AVL    PIC 9(4).
+       01  WS-AUD-AFTER-TITLE   PIC X(40).
+       01  WS-AUD-AFTER-AUTHOR  PIC X(30).
+       01  WS-AUD-AFTER-TOTAL   PIC 9(4).
+       01  WS-AUD-AFTER-AVL     PIC 9(4).
+
+       01  WS-MONTH-DAYS-TABLE.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+       01  WS-MONTH-DAYS REDEFINES WS-MONTH-DAYS-TABLE.
+           05 WS-MONTH-DAY-LEN PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-TODAY-N     PIC 9(8).
+       01  WS-TODAY REDEFINES WS-TODAY-N.
+           05 WS-TODAY-YYYY PIC 9(4).
+           05 WS-TODAY-MM   PIC 9(2).
+           05 WS-TODAY-DD   PIC 9(2).
+       01  WS-TODAY-ALPHA REDEFINES WS-TODAY-N PIC X(8).
+
+       01  WS-DUE-DATE-GROUP.
+           05 WS-DUE-YYYY PIC 9(4).
+           05 WS-DUE-MM   PIC 9(2).
+           05 WS-DUE-DD   PIC 9(2).
+       01  WS-DUE-DATE REDEFINES WS-DUE-DATE-GROUP PIC X(8).
+
        PROCEDURE DIVISION.
        MAIN-LOOP.
            DISPLAY "LIBRARY CRUD - COBOL V1".
+           DISPLAY "OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID
            PERFORM UNTIL WS-END = 'Y'
-               DISPLAY "C)reate R)ead U)pdate D)elete L)ist E)xit"
+               DISPLAY "C)reate R)ead U)pdate D)elete L)ist O)ut I)n"
+               DISPLAY "V)iew checkouts E)xit"
                ACCEPT WS-OPTION
                EVALUATE WS-OPTION
                    WHEN 'C' PERFORM ADD-BOOK
@@ -31,6 +106,9 @@
                    WHEN 'U' PERFORM UPDATE-BOOK
                    WHEN 'D' PERFORM DELETE-BOOK
                    WHEN 'L' PERFORM LIST-BOOKS
+                   WHEN 'O' PERFORM CHECK-OUT-BOOK
+                   WHEN 'I' PERFORM CHECK-IN-BOOK
+                   WHEN 'V' PERFORM LIST-CHECKOUTS
                    WHEN 'E' MOVE 'Y' TO WS-END
                    WHEN OTHER DISPLAY "INVALID OPTION"
                END-EVALUATE
@@ -40,75 +118,453 @@
        ADD-BOOK.
            DISPLAY "ISBN: "
            ACCEPT WS-ISBN
-           DISPLAY "TITLE: "
-           ACCEPT WS-TITLE
-           DISPLAY "AUTHOR: "
-           ACCEPT WS-AUTHOR
-           MOVE WS-ISBN TO ISBN
-           MOVE WS-TITLE TO TITLE
-           MOVE WS-AUTHOR TO AUTHOR
-           MOVE 'Y' TO AVAILABLE
-           OPEN EXTEND BOOK-FILE
-           WRITE BOOK-RECORD
-           CLOSE BOOK-FILE.
+           PERFORM VALIDATE-ISBN
+           IF WS-ISBN-VALID NOT = 'Y' THEN
+               DISPLAY "INVALID ISBN-13 CHECK DIGIT - NOT ADDED"
+           ELSE
+               DISPLAY "NUMBER OF COPIES: "
+               ACCEPT WS-COPIES-TO-ADD
+               MOVE WS-ISBN TO ISBN
+               OPEN I-O BOOK-FILE
+               READ BOOK-FILE
+                   INVALID KEY
+                       DISPLAY "TITLE: "
+                       ACCEPT WS-TITLE
+                       DISPLAY "AUTHOR: "
+                       ACCEPT WS-AUTHOR
+                       MOVE WS-ISBN TO ISBN
+                       MOVE WS-TITLE TO BOOK-TITLE
+                       MOVE WS-AUTHOR TO BOOK-AUTHOR
+                       MOVE WS-COPIES-TO-ADD TO TOTAL-COPIES
+                       MOVE WS-COPIES-TO-ADD TO COPIES-AVAILABLE
+                       WRITE BOOK-RECORD
+                           INVALID KEY DISPLAY "ADD FAILED"
+                           NOT INVALID KEY
+                               MOVE 'C' TO WS-AUD-ACTION
+                               MOVE WS-ISBN TO WS-AUD-ISBN
+                               MOVE SPACES TO WS-AUD-BEFORE-TITLE
+                               MOVE SPACES TO WS-AUD-BEFORE-AUTHOR
+                               MOVE 0 TO WS-AUD-BEFORE-TOTAL
+                               MOVE 0 TO WS-AUD-BEFORE-AVL
+                               MOVE WS-TITLE TO WS-AUD-AFTER-TITLE
+                               MOVE WS-AUTHOR TO WS-AUD-AFTER-AUTHOR
+                               MOVE TOTAL-COPIES TO WS-AUD-AFTER-TOTAL
+                               MOVE COPIES-AVAILABLE TO WS-AUD-AFTER-AVL
+                               PERFORM WRITE-AUDIT-RECORD
+                       END-WRITE
+                   NOT INVALID KEY
+                       DISPLAY "ISBN ON FILE - ADDING COPIES TO: "
+                       DISPLAY "  " BOOK-TITLE " BY " BOOK-AUTHOR
+                       MOVE BOOK-TITLE TO WS-AUD-BEFORE-TITLE
+                       MOVE BOOK-AUTHOR TO WS-AUD-BEFORE-AUTHOR
+                       MOVE TOTAL-COPIES TO WS-AUD-BEFORE-TOTAL
+                       MOVE COPIES-AVAILABLE TO WS-AUD-BEFORE-AVL
+                       ADD WS-COPIES-TO-ADD TO TOTAL-COPIES
+                       ADD WS-COPIES-TO-ADD TO COPIES-AVAILABLE
+                       REWRITE BOOK-RECORD
+                       DISPLAY "TOTAL COPIES NOW: " TOTAL-COPIES
+                       MOVE 'C' TO WS-AUD-ACTION
+                       MOVE WS-ISBN TO WS-AUD-ISBN
+                       MOVE WS-AUD-BEFORE-TITLE TO WS-AUD-AFTER-TITLE
+                       MOVE WS-AUD-BEFORE-AUTHOR TO WS-AUD-AFTER-AUTHOR
+                       MOVE TOTAL-COPIES TO WS-AUD-AFTER-TOTAL
+                       MOVE COPIES-AVAILABLE TO WS-AUD-AFTER-AVL
+                       PERFORM WRITE-AUDIT-RECORD
+               END-READ
+               CLOSE BOOK-FILE
+           END-IF.
+
+       VALIDATE-ISBN.
+           MOVE 'Y' TO WS-ISBN-VALID
+           IF WS-ISBN NOT NUMERIC THEN
+               MOVE 'N' TO WS-ISBN-VALID
+           ELSE
+               MOVE 0 TO WS-ISBN-SUM
+               PERFORM VARYING WS-ISBN-POS FROM 1 BY 1
+                       UNTIL WS-ISBN-POS > 12
+                   MOVE WS-ISBN (WS-ISBN-POS:1) TO WS-ISBN-DIGIT
+                   IF FUNCTION MOD (WS-ISBN-POS, 2) = 1 THEN
+                       MOVE 1 TO WS-ISBN-WEIGHT
+                   ELSE
+                       MOVE 3 TO WS-ISBN-WEIGHT
+                   END-IF
+                   COMPUTE WS-ISBN-SUM =
+                       WS-ISBN-SUM + (WS-ISBN-DIGIT * WS-ISBN-WEIGHT)
+               END-PERFORM
+               COMPUTE WS-ISBN-CHECK =
+                   FUNCTION MOD
+                       (10 - FUNCTION MOD (WS-ISBN-SUM, 10), 10)
+               MOVE WS-ISBN (13:1) TO WS-ISBN-DIGIT
+               IF WS-ISBN-DIGIT NOT = WS-ISBN-CHECK THEN
+                   MOVE 'N' TO WS-ISBN-VALID
+               END-IF
+           END-IF.
 
        READ-BOOK.
            DISPLAY "ISBN TO SEARCH: "
            ACCEPT WS-ISBN
+           MOVE WS-ISBN TO ISBN
            OPEN INPUT BOOK-FILE
-           PERFORM UNTIL EOF
-               READ BOOK-FILE
-                   AT END EXIT PERFORM
-               END-READ
-               IF ISBN = WS-ISBN THEN
-                   DISPLAY "FOUND: " TITLE " BY " AUTHOR
-                   DISPLAY "AVAILABLE: " AVAILABLE
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM
+           READ BOOK-FILE
+               INVALID KEY
+                   DISPLAY "ISBN NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "FOUND: " BOOK-TITLE
+                   DISPLAY "BY " BOOK-AUTHOR
+                   DISPLAY "COPIES AVAILABLE: " COPIES-AVAILABLE
+                       " OF " TOTAL-COPIES
+           END-READ
            CLOSE BOOK-FILE.
 
        UPDATE-BOOK.
            DISPLAY "ISBN TO UPDATE: "
            ACCEPT WS-ISBN
-           DISPLAY "NEW TITLE: "
-           ACCEPT WS-TITLE
+           MOVE WS-ISBN TO WS-OLD-ISBN
+           MOVE WS-ISBN TO ISBN
            OPEN I-O BOOK-FILE
-           PERFORM UNTIL EOF
-               READ BOOK-FILE
-                   AT END EXIT PERFORM
-               END-READ
-               IF ISBN = WS-ISBN THEN
-                   MOVE WS-TITLE TO TITLE
-                   REWRITE BOOK-RECORD
-                   DISPLAY "UPDATED"
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM
+           READ BOOK-FILE
+               INVALID KEY
+                   DISPLAY "ISBN NOT FOUND"
+               NOT INVALID KEY
+                   MOVE BOOK-TITLE TO WS-OLD-TITLE
+                   MOVE BOOK-AUTHOR TO WS-SAVE-AUTHOR
+                   MOVE TOTAL-COPIES TO WS-SAVE-TOTAL-COPIES
+                   MOVE COPIES-AVAILABLE TO WS-SAVE-AVL-COPIES
+                   MOVE TOTAL-COPIES TO WS-AUD-BEFORE-TOTAL
+                   MOVE COPIES-AVAILABLE TO WS-AUD-BEFORE-AVL
+                   DISPLAY "NEW TITLE: "
+                   ACCEPT WS-TITLE
+                   DISPLAY "CHANGE IN TOTAL COPIES (+/-, 0 FOR NONE): "
+                   ACCEPT WS-COPY-DELTA
+                   PERFORM ADJUST-COPY-COUNTS
+                   DISPLAY "NEW ISBN (BLANK TO KEEP CURRENT): "
+                   ACCEPT WS-NEW-ISBN
+                   PERFORM APPLY-BOOK-UPDATE
+           END-READ
            CLOSE BOOK-FILE.
 
+       ADJUST-COPY-COUNTS.
+           COMPUTE WS-CALC-TOTAL = WS-SAVE-TOTAL-COPIES + WS-COPY-DELTA
+           COMPUTE WS-CALC-AVAIL = WS-SAVE-AVL-COPIES + WS-COPY-DELTA
+           IF WS-CALC-TOTAL < 0 THEN
+               MOVE 0 TO WS-CALC-TOTAL
+           END-IF
+           IF WS-CALC-AVAIL < 0 THEN
+               MOVE 0 TO WS-CALC-AVAIL
+           END-IF
+           IF WS-CALC-AVAIL > WS-CALC-TOTAL THEN
+               MOVE WS-CALC-TOTAL TO WS-CALC-AVAIL
+           END-IF
+           MOVE WS-CALC-TOTAL TO WS-SAVE-TOTAL-COPIES
+           MOVE WS-CALC-AVAIL TO WS-SAVE-AVL-COPIES.
+
+       APPLY-BOOK-UPDATE.
+           IF WS-NEW-ISBN = SPACES OR WS-NEW-ISBN = WS-OLD-ISBN THEN
+               MOVE WS-TITLE TO BOOK-TITLE
+               MOVE WS-SAVE-TOTAL-COPIES TO TOTAL-COPIES
+               MOVE WS-SAVE-AVL-COPIES TO COPIES-AVAILABLE
+               REWRITE BOOK-RECORD
+               DISPLAY "UPDATED"
+               MOVE 'U' TO WS-AUD-ACTION
+               MOVE WS-OLD-ISBN TO WS-AUD-ISBN
+               MOVE WS-OLD-TITLE TO WS-AUD-BEFORE-TITLE
+               MOVE WS-SAVE-AUTHOR TO WS-AUD-BEFORE-AUTHOR
+               MOVE WS-TITLE TO WS-AUD-AFTER-TITLE
+               MOVE WS-SAVE-AUTHOR TO WS-AUD-AFTER-AUTHOR
+               MOVE WS-SAVE-TOTAL-COPIES TO WS-AUD-AFTER-TOTAL
+               MOVE WS-SAVE-AVL-COPIES TO WS-AUD-AFTER-AVL
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               MOVE WS-NEW-ISBN TO WS-ISBN
+               PERFORM VALIDATE-ISBN
+               IF WS-ISBN-VALID NOT = 'Y' THEN
+                   DISPLAY "INVALID NEW ISBN CHECK DIGIT - NOT UPDATED"
+               ELSE
+                   MOVE WS-NEW-ISBN TO ISBN
+                   READ BOOK-FILE
+                       INVALID KEY
+                           PERFORM RENAME-BOOK-KEY
+                       NOT INVALID KEY
+                           DISPLAY "NEW ISBN COLLIDES - NOT UPDATED"
+                   END-READ
+               END-IF
+           END-IF.
+
+       RENAME-BOOK-KEY.
+           MOVE WS-OLD-ISBN TO ISBN
+           DELETE BOOK-FILE RECORD
+               INVALID KEY DISPLAY "UPDATE FAILED - OLD ISBN NOT FOUND"
+               NOT INVALID KEY PERFORM WRITE-RENAMED-RECORD
+           END-DELETE.
+
+       WRITE-RENAMED-RECORD.
+           MOVE WS-NEW-ISBN TO ISBN
+           MOVE WS-TITLE TO BOOK-TITLE
+           MOVE WS-SAVE-AUTHOR TO BOOK-AUTHOR
+           MOVE WS-SAVE-TOTAL-COPIES TO TOTAL-COPIES
+           MOVE WS-SAVE-AVL-COPIES TO COPIES-AVAILABLE
+           WRITE BOOK-RECORD
+               INVALID KEY DISPLAY "UPDATE FAILED"
+               NOT INVALID KEY
+                   DISPLAY "UPDATED (ISBN CHANGED)"
+                   MOVE 'U' TO WS-AUD-ACTION
+                   MOVE WS-OLD-ISBN TO WS-AUD-ISBN
+                   MOVE WS-OLD-TITLE TO WS-AUD-BEFORE-TITLE
+                   MOVE WS-SAVE-AUTHOR TO WS-AUD-BEFORE-AUTHOR
+                   MOVE WS-TITLE TO WS-AUD-AFTER-TITLE
+                   MOVE WS-SAVE-AUTHOR TO WS-AUD-AFTER-AUTHOR
+                   MOVE WS-SAVE-TOTAL-COPIES TO WS-AUD-AFTER-TOTAL
+                   MOVE WS-SAVE-AVL-COPIES TO WS-AUD-AFTER-AVL
+                   PERFORM WRITE-AUDIT-RECORD
+           END-WRITE.
+
        DELETE-BOOK.
            DISPLAY "ISBN TO DELETE: "
            ACCEPT WS-ISBN
+           MOVE WS-ISBN TO ISBN
            OPEN I-O BOOK-FILE
-           PERFORM UNTIL EOF
-               READ BOOK-FILE
-                   AT END EXIT PERFORM
-               END-READ
-               IF ISBN = WS-ISBN THEN
+           READ BOOK-FILE
+               INVALID KEY
+                   DISPLAY "ISBN NOT FOUND"
+               NOT INVALID KEY
+                   MOVE BOOK-TITLE TO WS-AUD-BEFORE-TITLE
+                   MOVE BOOK-AUTHOR TO WS-AUD-BEFORE-AUTHOR
+                   MOVE TOTAL-COPIES TO WS-AUD-BEFORE-TOTAL
+                   MOVE COPIES-AVAILABLE TO WS-AUD-BEFORE-AVL
+                   DISPLAY "COPIES TO REMOVE (0 REMOVES ALL): "
+                   ACCEPT WS-COPIES-TO-REMOVE
+                   PERFORM APPLY-BOOK-DELETE
+           END-READ
+           CLOSE BOOK-FILE.
+
+       APPLY-BOOK-DELETE.
+           COMPUTE WS-CHECKED-OUT-COPIES =
+               TOTAL-COPIES - COPIES-AVAILABLE
+           IF WS-COPIES-TO-REMOVE = 0
+              OR WS-COPIES-TO-REMOVE >= TOTAL-COPIES THEN
+               IF WS-CHECKED-OUT-COPIES > 0 THEN
+                   DISPLAY "DELETE REFUSED - " WS-CHECKED-OUT-COPIES
+                       " COPIES STILL CHECKED OUT"
+               ELSE
                    DELETE BOOK-FILE RECORD
-                   DISPLAY "DELETED"
-                   EXIT PERFORM
+                       INVALID KEY
+                           DISPLAY "DELETE FAILED"
+                       NOT INVALID KEY
+                           DISPLAY "DELETED"
+                           MOVE 'D' TO WS-AUD-ACTION
+                           MOVE WS-ISBN TO WS-AUD-ISBN
+                           MOVE SPACES TO WS-AUD-AFTER-TITLE
+                           MOVE SPACES TO WS-AUD-AFTER-AUTHOR
+                           MOVE 0 TO WS-AUD-AFTER-TOTAL
+                           MOVE 0 TO WS-AUD-AFTER-AVL
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-DELETE
                END-IF
-           END-PERFORM
-           CLOSE BOOK-FILE.
+           ELSE
+               IF TOTAL-COPIES - WS-COPIES-TO-REMOVE
+                       < WS-CHECKED-OUT-COPIES THEN
+                   DISPLAY "DELETE REFUSED - WOULD DROP BELOW "
+                       WS-CHECKED-OUT-COPIES " COPIES CHECKED OUT"
+               ELSE
+                   SUBTRACT WS-COPIES-TO-REMOVE FROM TOTAL-COPIES
+                   IF COPIES-AVAILABLE > TOTAL-COPIES THEN
+                       MOVE TOTAL-COPIES TO COPIES-AVAILABLE
+                   END-IF
+                   REWRITE BOOK-RECORD
+                   DISPLAY "REMOVED " WS-COPIES-TO-REMOVE " COPIES - "
+                       TOTAL-COPIES " REMAIN"
+                   MOVE 'D' TO WS-AUD-ACTION
+                   MOVE WS-ISBN TO WS-AUD-ISBN
+                   MOVE BOOK-TITLE TO WS-AUD-AFTER-TITLE
+                   MOVE BOOK-AUTHOR TO WS-AUD-AFTER-AUTHOR
+                   MOVE TOTAL-COPIES TO WS-AUD-AFTER-TOTAL
+                   MOVE COPIES-AVAILABLE TO WS-AUD-AFTER-AVL
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+           END-IF.
 
        LIST-BOOKS.
+           MOVE 'N' TO WS-EOF-FLAG
            OPEN INPUT BOOK-FILE
-           PERFORM UNTIL EOF
-               READ BOOK-FILE
-                   AT END EXIT PERFORM
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ BOOK-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       DISPLAY ISBN " - " BOOK-TITLE
+                       DISPLAY "(" BOOK-AUTHOR ") COPIES: "
+                           COPIES-AVAILABLE "/" TOTAL-COPIES
                END-READ
-               DISPLAY ISBN " - " TITLE " (" AUTHOR ")"
            END-PERFORM
            CLOSE BOOK-FILE.
+
+       CHECK-OUT-BOOK.
+           DISPLAY "BORROWER ID: "
+           ACCEPT WS-BORROWER-ID
+           DISPLAY "ISBN TO CHECK OUT: "
+           ACCEPT WS-ISBN
+           MOVE 'N' TO WS-FOUND
+           MOVE WS-ISBN TO ISBN
+           OPEN I-O BOOK-FILE
+           READ BOOK-FILE
+               INVALID KEY
+                   DISPLAY "ISBN NOT FOUND"
+               NOT INVALID KEY
+                   MOVE BOOK-TITLE TO WS-AUD-BEFORE-TITLE
+                   MOVE BOOK-AUTHOR TO WS-AUD-BEFORE-AUTHOR
+                   MOVE TOTAL-COPIES TO WS-AUD-BEFORE-TOTAL
+                   MOVE COPIES-AVAILABLE TO WS-AUD-BEFORE-AVL
+                   IF COPIES-AVAILABLE > 0 THEN
+                       SUBTRACT 1 FROM COPIES-AVAILABLE
+                       REWRITE BOOK-RECORD
+                       MOVE 'Y' TO WS-FOUND
+                       MOVE 'O' TO WS-AUD-ACTION
+                       MOVE WS-ISBN TO WS-AUD-ISBN
+                       MOVE BOOK-TITLE TO WS-AUD-AFTER-TITLE
+                       MOVE BOOK-AUTHOR TO WS-AUD-AFTER-AUTHOR
+                       MOVE TOTAL-COPIES TO WS-AUD-AFTER-TOTAL
+                       MOVE COPIES-AVAILABLE TO WS-AUD-AFTER-AVL
+                       PERFORM WRITE-AUDIT-RECORD
+                   ELSE
+                       DISPLAY "NO COPIES AVAILABLE TO CHECK OUT"
+                       MOVE 'D' TO WS-FOUND
+                   END-IF
+           END-READ
+           CLOSE BOOK-FILE
+           IF WS-FOUND = 'Y' THEN
+               PERFORM COMPUTE-DUE-DATE
+               MOVE WS-BORROWER-ID TO CO-BORROWER-ID
+               MOVE WS-ISBN TO CO-ISBN
+               MOVE WS-TODAY-N TO CO-CHECKOUT-DT
+               MOVE WS-DUE-DATE TO CO-DUE-DT
+               MOVE SPACES TO CO-RETURN-DT
+               OPEN EXTEND CHECKOUT-FILE
+               WRITE CHECKOUT-RECORD
+               CLOSE CHECKOUT-FILE
+               DISPLAY "CHECKED OUT - DUE " WS-DUE-DATE
+           END-IF.
+
+       CHECK-IN-BOOK.
+           DISPLAY "BORROWER ID: "
+           ACCEPT WS-BORROWER-ID
+           DISPLAY "ISBN TO CHECK IN: "
+           ACCEPT WS-ISBN
+           MOVE 'N' TO WS-FOUND
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN I-O CHECKOUT-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CHECKOUT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF CO-BORROWER-ID = WS-BORROWER-ID
+                          AND CO-ISBN = WS-ISBN
+                          AND CO-RETURN-DT = SPACES THEN
+                           ACCEPT WS-TODAY-N FROM DATE YYYYMMDD
+                           MOVE WS-TODAY-N TO CO-RETURN-DT
+                           REWRITE CHECKOUT-RECORD
+                           MOVE 'Y' TO WS-FOUND
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHECKOUT-FILE
+           IF WS-FOUND = 'N' THEN
+               DISPLAY "NO OPEN CHECKOUT FOUND FOR THAT BORROWER/ISBN"
+           ELSE
+               MOVE WS-ISBN TO ISBN
+               OPEN I-O BOOK-FILE
+               READ BOOK-FILE
+                   INVALID KEY
+                       DISPLAY "ISBN NOT FOUND IN CATALOG"
+                   NOT INVALID KEY
+                       MOVE BOOK-TITLE TO WS-AUD-BEFORE-TITLE
+                       MOVE BOOK-AUTHOR TO WS-AUD-BEFORE-AUTHOR
+                       MOVE TOTAL-COPIES TO WS-AUD-BEFORE-TOTAL
+                       MOVE COPIES-AVAILABLE TO WS-AUD-BEFORE-AVL
+                       IF COPIES-AVAILABLE < TOTAL-COPIES THEN
+                           ADD 1 TO COPIES-AVAILABLE
+                       END-IF
+                       REWRITE BOOK-RECORD
+                       MOVE 'I' TO WS-AUD-ACTION
+                       MOVE WS-ISBN TO WS-AUD-ISBN
+                       MOVE BOOK-TITLE TO WS-AUD-AFTER-TITLE
+                       MOVE BOOK-AUTHOR TO WS-AUD-AFTER-AUTHOR
+                       MOVE TOTAL-COPIES TO WS-AUD-AFTER-TOTAL
+                       MOVE COPIES-AVAILABLE TO WS-AUD-AFTER-AVL
+                       PERFORM WRITE-AUDIT-RECORD
+               END-READ
+               CLOSE BOOK-FILE
+               DISPLAY "CHECKED IN"
+           END-IF.
+
+       LIST-CHECKOUTS.
+           ACCEPT WS-TODAY-N FROM DATE YYYYMMDD
+           MOVE 0 TO WS-OPEN-CO-COUNT
+           MOVE 0 TO WS-OVERDUE-CO-COUNT
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT CHECKOUT-FILE
+           DISPLAY "OPEN CHECKOUTS (BORROWER / ISBN / DUE DATE):"
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CHECKOUT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF CO-RETURN-DT = SPACES THEN
+                           PERFORM DISPLAY-OPEN-CHECKOUT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHECKOUT-FILE
+           DISPLAY "OPEN: " WS-OPEN-CO-COUNT
+               " OVERDUE: " WS-OVERDUE-CO-COUNT.
+
+       DISPLAY-OPEN-CHECKOUT.
+           ADD 1 TO WS-OPEN-CO-COUNT
+           IF CO-DUE-DT < WS-TODAY-ALPHA THEN
+               ADD 1 TO WS-OVERDUE-CO-COUNT
+               DISPLAY "  " CO-BORROWER-ID " " CO-ISBN " DUE "
+                   CO-DUE-DT " *** OVERDUE ***"
+           ELSE
+               DISPLAY "  " CO-BORROWER-ID " " CO-ISBN " DUE "
+                   CO-DUE-DT
+           END-IF.
+
+       COMPUTE-DUE-DATE.
+           ACCEPT WS-TODAY-N FROM DATE YYYYMMDD
+           MOVE WS-TODAY-YYYY TO WS-DUE-YYYY
+           MOVE WS-TODAY-MM TO WS-DUE-MM
+           COMPUTE WS-DUE-DD = WS-TODAY-DD + 14
+           PERFORM SET-FEBRUARY-LENGTH
+           PERFORM UNTIL WS-DUE-DD <= WS-MONTH-DAY-LEN (WS-DUE-MM)
+               SUBTRACT WS-MONTH-DAY-LEN (WS-DUE-MM) FROM WS-DUE-DD
+               ADD 1 TO WS-DUE-MM
+               IF WS-DUE-MM > 12
+                   MOVE 1 TO WS-DUE-MM
+                   ADD 1 TO WS-DUE-YYYY
+               END-IF
+           END-PERFORM.
+
+       SET-FEBRUARY-LENGTH.
+           IF (FUNCTION MOD (WS-DUE-YYYY, 4) = 0
+                   AND FUNCTION MOD (WS-DUE-YYYY, 100) NOT = 0)
+                   OR FUNCTION MOD (WS-DUE-YYYY, 400) = 0 THEN
+               MOVE 29 TO WS-MONTH-DAY-LEN (2)
+           ELSE
+               MOVE 28 TO WS-MONTH-DAY-LEN (2)
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR
+           MOVE WS-AUD-ACTION TO AUD-ACTION
+           MOVE WS-AUD-ISBN TO AUD-ISBN
+           MOVE WS-AUD-BEFORE-TITLE TO AUD-BEFORE-TITLE
+           MOVE WS-AUD-BEFORE-AUTHOR TO AUD-BEFORE-AUTHOR
+           MOVE WS-AUD-BEFORE-TOTAL TO AUD-BEFORE-TOT-COPIES
+           MOVE WS-AUD-BEFORE-AVL TO AUD-BEFORE-AVL-COPIES
+           MOVE WS-AUD-AFTER-TITLE TO AUD-AFTER-TITLE
+           MOVE WS-AUD-AFTER-AUTHOR TO AUD-AFTER-AUTHOR
+           MOVE WS-AUD-AFTER-TOTAL TO AUD-AFTER-TOT-COPIES
+           MOVE WS-AUD-AFTER-AVL TO AUD-AFTER-AVL-COPIES
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
