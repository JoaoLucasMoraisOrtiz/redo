@@ -0,0 +1,12 @@
+      *****************************************************
+      *  TRANREC - vendor feed transaction record layout
+      *  for the LIBRARY-DB2 batch loader.
+      *  TRAN-ACTION: I=Insert  U=Update  D=Delete
+      *****************************************************
+       01  TRAN-RECORD.
+           05 TRAN-ACTION           PIC X(01).
+           05 TRAN-ISBN             PIC X(13).
+           05 TRAN-TITLE            PIC X(50).
+           05 TRAN-AUTHOR           PIC X(30).
+           05 TRAN-TOTAL-COPIES     PIC 9(4).
+           05 TRAN-COPIES-AVAILABLE PIC 9(4).
