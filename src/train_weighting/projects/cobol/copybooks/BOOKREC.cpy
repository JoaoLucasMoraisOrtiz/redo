@@ -0,0 +1,13 @@
+      *****************************************************
+      *  BOOKREC - shared BOOK-RECORD layout for BOOK-FILE
+      *  Copies are tracked as counters rather than a
+      *  single Y/N availability flag: TOTAL-COPIES is how
+      *  many copies the library owns, COPIES-AVAILABLE is
+      *  how many are on the shelf right now.
+      *****************************************************
+       01  BOOK-RECORD.
+           05 ISBN               PIC X(13).
+           05 BOOK-TITLE         PIC X(40).
+           05 BOOK-AUTHOR        PIC X(30).
+           05 TOTAL-COPIES       PIC 9(4).
+           05 COPIES-AVAILABLE   PIC 9(4).
