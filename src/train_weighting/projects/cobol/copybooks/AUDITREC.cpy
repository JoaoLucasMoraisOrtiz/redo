@@ -0,0 +1,21 @@
+      *****************************************************
+      *  AUDITREC - audit trail record for every CRUD
+      *  action taken against BOOK-RECORD.
+      *****************************************************
+       01  AUDIT-RECORD.
+           05 AUD-TIMESTAMP.
+              10 AUD-DATE               PIC X(08).
+              10 AUD-TIME               PIC X(08).
+           05 AUD-OPERATOR              PIC X(10).
+           05 AUD-ACTION                PIC X(01).
+           05 AUD-ISBN                  PIC X(13).
+           05 AUD-BEFORE.
+              10 AUD-BEFORE-TITLE       PIC X(40).
+              10 AUD-BEFORE-AUTHOR      PIC X(30).
+              10 AUD-BEFORE-TOT-COPIES  PIC 9(4).
+              10 AUD-BEFORE-AVL-COPIES  PIC 9(4).
+           05 AUD-AFTER.
+              10 AUD-AFTER-TITLE        PIC X(40).
+              10 AUD-AFTER-AUTHOR       PIC X(30).
+              10 AUD-AFTER-TOT-COPIES   PIC 9(4).
+              10 AUD-AFTER-AVL-COPIES   PIC 9(4).
