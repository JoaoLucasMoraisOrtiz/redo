@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CHKOUTREC - shared CHECKOUT-RECORD layout for
+      *  CHECKOUT-FILE (borrower/checkout subsystem)
+      *****************************************************
+       01  CHECKOUT-RECORD.
+           05 CO-BORROWER-ID  PIC X(10).
+           05 CO-ISBN         PIC X(13).
+           05 CO-CHECKOUT-DT  PIC X(08).
+           05 CO-DUE-DT       PIC X(08).
+           05 CO-RETURN-DT    PIC X(08).
