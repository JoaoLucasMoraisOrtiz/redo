@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBRARY-RECON.
+      *****************************************************
+      *  Batch reconciliation of BOOK-FILE (books.dat)
+      *  against the LIB_BOOK table used by LIBRARY-DB2.
+      *  Reports ISBNs present in only one source, and
+      *  ISBNs present in both with mismatched fields.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "books.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS ISBN.
+           SELECT CHECKPOINT-FILE ASSIGN TO "recon.ckp"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE.
+           COPY BOOKREC.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD  PIC X(13).
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-DB-ISBN             PIC X(13).
+       01  WS-DB-TITLE            PIC X(50).
+       01  WS-DB-AUTHOR           PIC X(30).
+       01  WS-DB-TOTAL-COPIES     PIC 9(4).
+       01  WS-DB-COPIES-AVAILABLE PIC 9(4).
+
+       01  WS-BOOK-EOF      PIC X VALUE 'N'.
+       01  WS-DB-EOF        PIC X VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05 WS-BOOK-ONLY-CNT PIC 9(6) VALUE 0.
+           05 WS-DB-ONLY-CNT   PIC 9(6) VALUE 0.
+           05 WS-MISMATCH-CNT  PIC 9(6) VALUE 0.
+           05 WS-MATCH-CNT     PIC 9(6) VALUE 0.
+
+       01  WS-CKPT-STATUS     PIC XX.
+       01  WS-CKPT-ISBN       PIC X(13) VALUE LOW-VALUES.
+       01  WS-RESTART-FLAG    PIC X VALUE 'N'.
+       01  WS-CKPT-COUNTER    PIC 9(6) VALUE 0.
+       01  WS-CKPT-INTERVAL   PIC 9(6) VALUE 100.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "LIBRARY-RECON: books.dat vs LIB_BOOK".
+           PERFORM CHECK-FOR-RESTART.
+           PERFORM DB-CONNECT.
+           PERFORM OPEN-SOURCES.
+           PERFORM READ-NEXT-BOOK.
+           PERFORM FETCH-NEXT-DB.
+           PERFORM MATCH-SOURCES
+               UNTIL WS-BOOK-EOF = 'Y' AND WS-DB-EOF = 'Y'.
+           PERFORM CLOSE-SOURCES.
+           PERFORM DB-DISCONNECT.
+           PERFORM DISPLAY-TOTALS.
+           STOP RUN.
+
+       DB-CONNECT.
+           EXEC SQL
+               CONNECT TO LEGACYDB
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               DISPLAY "CONNECT FAILED " SQLCODE
+               STOP RUN
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-CKPT-ISBN
+                       MOVE 'Y' TO WS-RESTART-FLAG
+                       DISPLAY "RESTARTING RECON AFTER ISBN "
+                           WS-CKPT-ISBN
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OPEN-SOURCES.
+           OPEN INPUT BOOK-FILE
+           IF WS-RESTART-FLAG = 'Y' THEN
+               MOVE WS-CKPT-ISBN TO ISBN
+               START BOOK-FILE KEY IS GREATER THAN ISBN
+                   INVALID KEY MOVE 'Y' TO WS-BOOK-EOF
+               END-START
+           END-IF
+           EXEC SQL
+               DECLARE RECON-CURSOR CURSOR FOR
+               SELECT ISBN, TITLE, AUTHOR, TOTAL_COPIES,
+                      COPIES_AVAILABLE
+               FROM LIB_BOOK
+               WHERE ISBN > :WS-CKPT-ISBN
+               ORDER BY ISBN
+           END-EXEC
+           EXEC SQL
+               OPEN RECON-CURSOR
+           END-EXEC.
+
+       READ-NEXT-BOOK.
+           IF WS-BOOK-EOF NOT = 'Y' THEN
+               READ BOOK-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-BOOK-EOF
+               END-READ
+           END-IF.
+
+       CHECKPOINT-PROCESSED-BOOK.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL THEN
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ISBN TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CHECKPOINT-PROCESSED-DB.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL THEN
+               PERFORM WRITE-DB-CHECKPOINT
+               MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+
+       WRITE-DB-CHECKPOINT.
+           MOVE WS-DB-ISBN TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       FETCH-NEXT-DB.
+           EXEC SQL
+               FETCH RECON-CURSOR
+               INTO :WS-DB-ISBN, :WS-DB-TITLE, :WS-DB-AUTHOR,
+                    :WS-DB-TOTAL-COPIES, :WS-DB-COPIES-AVAILABLE
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-DB-EOF
+               WHEN OTHER
+                   DISPLAY "FETCH RECON-CURSOR FAILED " SQLCODE
+                   PERFORM DB-DISCONNECT
+                   STOP RUN
+           END-EVALUATE.
+
+       MATCH-SOURCES.
+           EVALUATE TRUE
+               WHEN WS-BOOK-EOF = 'Y'
+                   DISPLAY "DB2 ONLY : " WS-DB-ISBN " " WS-DB-TITLE
+                   ADD 1 TO WS-DB-ONLY-CNT
+                   PERFORM CHECKPOINT-PROCESSED-DB
+                   PERFORM FETCH-NEXT-DB
+               WHEN WS-DB-EOF = 'Y'
+                   DISPLAY "FLAT ONLY: " ISBN " " BOOK-TITLE
+                   ADD 1 TO WS-BOOK-ONLY-CNT
+                   PERFORM CHECKPOINT-PROCESSED-BOOK
+                   PERFORM READ-NEXT-BOOK
+               WHEN ISBN < WS-DB-ISBN
+                   DISPLAY "FLAT ONLY: " ISBN " " BOOK-TITLE
+                   ADD 1 TO WS-BOOK-ONLY-CNT
+                   PERFORM CHECKPOINT-PROCESSED-BOOK
+                   PERFORM READ-NEXT-BOOK
+               WHEN ISBN > WS-DB-ISBN
+                   DISPLAY "DB2 ONLY : " WS-DB-ISBN " " WS-DB-TITLE
+                   ADD 1 TO WS-DB-ONLY-CNT
+                   PERFORM FETCH-NEXT-DB
+               WHEN OTHER
+                   PERFORM COMPARE-MATCHED-PAIR
+                   PERFORM CHECKPOINT-PROCESSED-BOOK
+                   PERFORM READ-NEXT-BOOK
+                   PERFORM FETCH-NEXT-DB
+           END-EVALUATE.
+
+       COMPARE-MATCHED-PAIR.
+           IF BOOK-TITLE <> WS-DB-TITLE (1:40)
+              OR WS-DB-TITLE (41:10) NOT = SPACES
+              OR BOOK-AUTHOR <> WS-DB-AUTHOR
+              OR TOTAL-COPIES <> WS-DB-TOTAL-COPIES
+              OR COPIES-AVAILABLE <> WS-DB-COPIES-AVAILABLE THEN
+               DISPLAY "MISMATCH : " ISBN
+               DISPLAY "  FLAT: " BOOK-TITLE " / " BOOK-AUTHOR
+                   " / " TOTAL-COPIES "/" COPIES-AVAILABLE
+               DISPLAY "  DB2 : " WS-DB-TITLE " / " WS-DB-AUTHOR
+                   " / " WS-DB-TOTAL-COPIES "/"
+                   WS-DB-COPIES-AVAILABLE
+               ADD 1 TO WS-MISMATCH-CNT
+           ELSE
+               ADD 1 TO WS-MATCH-CNT
+           END-IF.
+
+       CLOSE-SOURCES.
+           CLOSE BOOK-FILE
+           EXEC SQL
+               CLOSE RECON-CURSOR
+           END-EXEC
+           PERFORM CLEAR-CHECKPOINT.
+
+       DB-DISCONNECT.
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       DISPLAY-TOTALS.
+           DISPLAY "-----------------------------------------".
+           IF WS-RESTART-FLAG = 'Y' THEN
+               DISPLAY "(RESUMED RUN - ISBNS AFTER " WS-CKPT-ISBN
+                   " ONLY)"
+           END-IF.
+           DISPLAY "FLAT FILE ONLY : " WS-BOOK-ONLY-CNT.
+           DISPLAY "LIB_BOOK ONLY  : " WS-DB-ONLY-CNT.
+           DISPLAY "MATCHED        : " WS-MATCH-CNT.
+           DISPLAY "MISMATCHED     : " WS-MISMATCH-CNT.
