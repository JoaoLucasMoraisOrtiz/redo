@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBRARY-INVENTORY.
+      *****************************************************
+      *  Nightly inventory status report for BOOK-FILE.
+      *  Sorts all books by AUTHOR then TITLE and lists
+      *  them under an AVAILABLE section and a CHECKED-OUT
+      *  section, each with a count, plus a grand total.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO "books.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS ISBN.
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwk01".
+           SELECT REPORT-FILE ASSIGN TO "inventory.rpt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "inventory.ckp"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE.
+           COPY BOOKREC.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD  PIC X(13).
+       SD  SORT-WORK-FILE.
+       01  SD-RECORD.
+           05 SD-STATUS-KEY  PIC X(01).
+           05 SD-AUTHOR      PIC X(30).
+           05 SD-TITLE       PIC X(40).
+           05 SD-ISBN        PIC X(13).
+           05 SD-TOTAL-COPIES     PIC 9(4).
+           05 SD-COPIES-AVAILABLE PIC 9(4).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD     PIC X(98).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOOK-EOF        PIC X VALUE 'N'.
+       01  WS-CURRENT-AVAIL   PIC X(01) VALUE 'Y'.
+       01  WS-SECTION-COUNT   PIC 9(6) VALUE 0.
+       01  WS-AVAILABLE-CNT   PIC 9(6) VALUE 0.
+       01  WS-CHECKED-OUT-CNT PIC 9(6) VALUE 0.
+       01  WS-GRAND-TOTAL     PIC 9(6) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-ISBN      PIC X(13).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 WS-DL-AUTHOR    PIC X(30).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 WS-DL-TITLE     PIC X(40).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 WS-DL-AVL-COPIES PIC ZZZ9.
+           05 FILLER          PIC X(01) VALUE "/".
+           05 WS-DL-TOT-COPIES PIC ZZZ9.
+
+       01  WS-COUNT-EDIT      PIC ZZZ,ZZ9.
+
+       01  WS-CKPT-STATUS     PIC XX.
+       01  WS-CKPT-ISBN       PIC X(13) VALUE SPACES.
+       01  WS-RESTART-FLAG    PIC X VALUE 'N'.
+       01  WS-CKPT-COUNTER    PIC 9(6) VALUE 0.
+       01  WS-CKPT-INTERVAL   PIC 9(6) VALUE 100.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "LIBRARY-INVENTORY: nightly status report".
+           PERFORM CHECK-FOR-RESTART.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SD-STATUS-KEY
+               ON ASCENDING KEY SD-AUTHOR
+               ON ASCENDING KEY SD-TITLE
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS PRODUCE-REPORT.
+           DISPLAY "INVENTORY REPORT WRITTEN TO inventory.rpt".
+           STOP RUN.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-CKPT-ISBN
+                       MOVE 'Y' TO WS-RESTART-FLAG
+                       DISPLAY "RESTARTING AFTER ISBN " WS-CKPT-ISBN
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-SORT-FILE.
+           MOVE 'N' TO WS-BOOK-EOF
+           OPEN INPUT BOOK-FILE
+           IF WS-RESTART-FLAG = 'Y' THEN
+               MOVE WS-CKPT-ISBN TO ISBN
+               START BOOK-FILE KEY IS GREATER THAN ISBN
+                   INVALID KEY MOVE 'Y' TO WS-BOOK-EOF
+               END-START
+           END-IF
+           PERFORM UNTIL WS-BOOK-EOF = 'Y'
+               READ BOOK-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-BOOK-EOF
+                   NOT AT END
+                       IF COPIES-AVAILABLE > 0 THEN
+                           MOVE 'Y' TO SD-STATUS-KEY
+                       ELSE
+                           MOVE 'N' TO SD-STATUS-KEY
+                       END-IF
+                       MOVE BOOK-AUTHOR TO SD-AUTHOR
+                       MOVE BOOK-TITLE TO SD-TITLE
+                       MOVE ISBN TO SD-ISBN
+                       MOVE TOTAL-COPIES TO SD-TOTAL-COPIES
+                       MOVE COPIES-AVAILABLE TO SD-COPIES-AVAILABLE
+                       RELEASE SD-RECORD
+                       ADD 1 TO WS-CKPT-COUNTER
+                       IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL THEN
+                           PERFORM WRITE-CHECKPOINT
+                           MOVE 0 TO WS-CKPT-COUNTER
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE
+           PERFORM CLEAR-CHECKPOINT.
+
+       WRITE-CHECKPOINT.
+           MOVE ISBN TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       PRODUCE-REPORT.
+           IF WS-RESTART-FLAG = 'Y' THEN
+               OPEN EXTEND REPORT-FILE
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               STRING "*** RESUMED RUN - ISBNS AFTER " WS-CKPT-ISBN
+                   " ONLY - NOT A FULL-CATALOG REPORT ***"
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE "LIBRARY INVENTORY STATUS REPORT" TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+           PERFORM WRITE-SECTION-HEADER
+           MOVE 'N' TO WS-BOOK-EOF
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'Y' TO WS-BOOK-EOF
+           END-RETURN
+           PERFORM UNTIL WS-BOOK-EOF = 'Y'
+               IF SD-STATUS-KEY NOT = WS-CURRENT-AVAIL THEN
+                   PERFORM WRITE-SECTION-TOTAL
+                   MOVE SPACES TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   MOVE SD-STATUS-KEY TO WS-CURRENT-AVAIL
+                   MOVE 0 TO WS-SECTION-COUNT
+                   PERFORM WRITE-SECTION-HEADER
+               END-IF
+               MOVE SD-ISBN TO WS-DL-ISBN
+               MOVE SD-AUTHOR TO WS-DL-AUTHOR
+               MOVE SD-TITLE TO WS-DL-TITLE
+               MOVE SD-COPIES-AVAILABLE TO WS-DL-AVL-COPIES
+               MOVE SD-TOTAL-COPIES TO WS-DL-TOT-COPIES
+               MOVE WS-DETAIL-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               ADD 1 TO WS-SECTION-COUNT
+               ADD 1 TO WS-GRAND-TOTAL
+               RETURN SORT-WORK-FILE
+                   AT END MOVE 'Y' TO WS-BOOK-EOF
+               END-RETURN
+           END-PERFORM
+           PERFORM WRITE-SECTION-TOTAL
+           IF WS-CURRENT-AVAIL = 'Y' THEN
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE 'N' TO WS-CURRENT-AVAIL
+               MOVE 0 TO WS-SECTION-COUNT
+               PERFORM WRITE-SECTION-HEADER
+               PERFORM WRITE-SECTION-TOTAL
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-GRAND-TOTAL TO WS-COUNT-EDIT
+           IF WS-RESTART-FLAG = 'Y' THEN
+               STRING "CONTINUATION TOTAL (RESUMED RUN): " WS-COUNT-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+           ELSE
+               STRING "GRAND TOTAL: " WS-COUNT-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+           END-IF
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+       WRITE-SECTION-HEADER.
+           IF WS-CURRENT-AVAIL = 'Y' THEN
+               MOVE "AVAILABLE" TO REPORT-RECORD
+           ELSE
+               MOVE "CHECKED-OUT" TO REPORT-RECORD
+           END-IF
+           WRITE REPORT-RECORD.
+
+       WRITE-SECTION-TOTAL.
+           MOVE WS-SECTION-COUNT TO WS-COUNT-EDIT
+           IF WS-CURRENT-AVAIL = 'Y' THEN
+               MOVE WS-SECTION-COUNT TO WS-AVAILABLE-CNT
+               STRING "AVAILABLE COUNT: " WS-COUNT-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+           ELSE
+               MOVE WS-SECTION-COUNT TO WS-CHECKED-OUT-CNT
+               STRING "CHECKED-OUT COUNT: " WS-COUNT-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+           END-IF
+           WRITE REPORT-RECORD.
